@@ -1,8 +1,27 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
-      * Tectonics: cobc
+      * Purpose: Writes a transaction record to prueba.txt, using the
+      *          shared TRANREC layout instead of a fixed demo string.
+      *          Appends across runs (EXTEND) instead of truncating,
+      *          tracking the run sequence in a small control file, and
+      *          logs any non-"00" file status to a persistent audit
+      *          file instead of only DISPLAYing it. File statuses are
+      *          resolved through a lookup table instead of a binary
+      *          "00 vs not-00" test, so operations get a distinct
+      *          message per condition (not found, permission, I/O,
+      *          already open). Content to write is read from an
+      *          input file, one OUTPUT-LINE per input record, instead
+      *          of a fixed WS-MESSAGE literal. The record count is
+      *          emitted to control_total.dat for VERIFY-FILE to
+      *          reconcile against, and a header/trailer pair brackets
+      *          the detail records so downstream jobs can validate
+      *          file completeness the same way other batch extracts
+      *          do. Each input record is validated before being
+      *          written; records that fail (blank key, non-numeric
+      *          date or amount, blank description) go to
+      *          rechazos.txt instead of prueba.txt.
+      * Tectonics: cobc -I copybooks
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. WRITE-FILE.
@@ -12,30 +31,402 @@
            SELECT OUTPUT-FILE ASSIGN TO "prueba.txt"
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT CONTROL-FILE ASSIGN TO "control_ejecucion.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CONTROL-STATUS.
+
+           SELECT ERROR-LOG-FILE ASSIGN TO "errorlog.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ERRLOG-STATUS.
+
+           SELECT INPUT-FILE ASSIGN TO "transacciones.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-INPUT-STATUS.
+
+           SELECT TOTAL-FILE ASSIGN TO "control_total.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-TOTAL-STATUS.
+
+           SELECT REJECT-FILE ASSIGN TO "rechazos.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-REJECT-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD OUTPUT-FILE.
-       01 OUTPUT-LINE PIC X(50).
+       01 OUTPUT-LINE PIC X(80).
+
+       FD INPUT-FILE.
+       01 INPUT-LINE.
+           05 IN-KEY PIC X(10).
+           05 IN-DATE PIC X(8).
+           05 IN-AMOUNT PIC S9(9)V99.
+           05 IN-DESCRIPTION PIC X(25).
+
+       FD CONTROL-FILE.
+       01 CONTROL-LINE PIC 9(6).
+
+       FD ERROR-LOG-FILE.
+       01 ERROR-LOG-LINE PIC X(150).
+
+       FD TOTAL-FILE.
+       01 TOTAL-LINE PIC 9(6).
+
+       FD REJECT-FILE.
+       01 REJECT-LINE.
+           05 REJ-REASON-CODE PIC X(2).
+           05 REJ-ORIGINAL-LINE PIC X(54).
+
        WORKING-STORAGE SECTION.
-       01 WS-MESSAGE PIC X(50) VALUE "Prueba de escritura".
+       COPY TRANREC.
+
        01 WS-FILE-STATUS PIC X(2).
+       01 WS-CONTROL-STATUS PIC X(2).
+       01 WS-ERRLOG-STATUS PIC X(2).
+       01 WS-INPUT-STATUS PIC X(2).
+       01 WS-TOTAL-STATUS PIC X(2).
+       01 WS-REJECT-STATUS PIC X(2).
        01 WS-DISPLAY-MESSAGE PIC X(100).
+       01 WS-OPERATION-DESC PIC X(30).
+       01 WS-CURRENT-DATE-TIME PIC X(21).
+       01 WS-RUN-SEQUENCE PIC 9(6) VALUE ZERO.
+       01 WS-RECORD-COUNT PIC 9(6) VALUE ZERO.
+       01 WS-REJECT-COUNT PIC 9(6) VALUE ZERO.
+       01 WS-ERRLOG-OPEN-OK PIC X(1) VALUE "N".
+           88 ERRLOG-IS-OPEN VALUE "Y".
+       01 WS-INPUT-OPEN-OK PIC X(1) VALUE "N".
+           88 INPUT-IS-OPEN VALUE "Y".
+       01 WS-OUTPUT-OPEN-OK PIC X(1) VALUE "N".
+           88 OUTPUT-IS-OPEN VALUE "Y".
+       01 WS-REJECT-OPEN-OK PIC X(1) VALUE "N".
+           88 REJECT-IS-OPEN VALUE "Y".
+       01 WS-EOF-SWITCH PIC X(1) VALUE "N".
+           88 WS-END-OF-INPUT VALUE "Y".
+       01 WS-RUN-FAILED-SWITCH PIC X(1) VALUE "N".
+           88 RUN-HAS-FAILED VALUE "Y".
+
+       01 WS-CHECK-STATUS PIC X(2).
+           88 CHK-SUCCESS VALUE "00".
+           88 CHK-FILE-NOT-FOUND VALUE "35".
+           88 CHK-PERMISSION-CONFLICT VALUE "37".
+           88 CHK-PERMANENT-ERROR VALUE "30".
+           88 CHK-ALREADY-OPEN VALUE "41".
+
+       01 WS-VALIDATION-STATUS PIC X(2).
+           88 VALID-RECORD VALUE "00".
+           88 INVALID-KEY VALUE "01".
+           88 INVALID-DATE VALUE "02".
+           88 INVALID-AMOUNT VALUE "03".
+           88 INVALID-DESCRIPTION VALUE "04".
+           88 INVALID-RECORD-LENGTH VALUE "05".
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           OPEN OUTPUT OUTPUT-FILE
-           IF WS-FILE-STATUS = "00"
-               MOVE WS-MESSAGE TO OUTPUT-LINE
-               WRITE OUTPUT-LINE
-               CLOSE OUTPUT-FILE
-               IF WS-FILE-STATUS = "00"
+           PERFORM INITIALIZE-RUN.
+           PERFORM OPEN-ERROR-LOG-FILE.
+           PERFORM OPEN-REJECT-FILE.
+           PERFORM OPEN-OUTPUT-FILE.
+           PERFORM OPEN-INPUT-FILE.
+           IF OUTPUT-IS-OPEN AND INPUT-IS-OPEN AND NOT RUN-HAS-FAILED
+               PERFORM WRITE-HEADER-RECORD
+               PERFORM PROCESS-TRANSACTIONS UNTIL WS-END-OF-INPUT
+               PERFORM WRITE-TRAILER-RECORD
+               PERFORM WRITE-CONTROL-TOTAL
+               IF NOT RUN-HAS-FAILED
                    MOVE "La operación se ha realizado con éxito."
                        TO WS-DISPLAY-MESSAGE
-               ELSE
-                   MOVE "Error al cerrar el archivo."
-                       TO WS-DISPLAY-MESSAGE
+                   MOVE ZERO TO RETURN-CODE
                END-IF
-           ELSE
-               MOVE "Error al abrir el archivo." TO WS-DISPLAY-MESSAGE
            END-IF.
+           PERFORM CLOSE-FILES.
            DISPLAY WS-DISPLAY-MESSAGE.
+           DISPLAY "Registros escritos: " WS-RECORD-COUNT.
+           DISPLAY "Registros rechazados: " WS-REJECT-COUNT.
            STOP RUN.
+
+       OPEN-OUTPUT-FILE.
+           OPEN EXTEND OUTPUT-FILE.
+           IF WS-FILE-STATUS = "35"
+               OPEN OUTPUT OUTPUT-FILE
+           END-IF.
+           MOVE WS-FILE-STATUS TO WS-CHECK-STATUS.
+           IF CHK-SUCCESS
+               MOVE "Y" TO WS-OUTPUT-OPEN-OK
+           ELSE
+               MOVE "apertura de prueba.txt" TO WS-OPERATION-DESC
+               PERFORM BUILD-STATUS-MESSAGE
+               PERFORM LOG-ERROR
+               MOVE 8 TO RETURN-CODE
+               MOVE "Y" TO WS-RUN-FAILED-SWITCH
+           END-IF.
+
+       OPEN-INPUT-FILE.
+           OPEN INPUT INPUT-FILE.
+           MOVE WS-INPUT-STATUS TO WS-CHECK-STATUS.
+           IF CHK-SUCCESS
+               MOVE "Y" TO WS-INPUT-OPEN-OK
+           ELSE
+               MOVE "apertura de transacciones.txt" TO WS-OPERATION-DESC
+               PERFORM BUILD-STATUS-MESSAGE
+               PERFORM LOG-ERROR
+               MOVE 8 TO RETURN-CODE
+               MOVE "Y" TO WS-RUN-FAILED-SWITCH
+           END-IF.
+
+       PROCESS-TRANSACTIONS.
+           READ INPUT-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+               NOT AT END
+                   IF WS-INPUT-STATUS = "00"
+                       PERFORM VALIDATE-RECORD
+                   ELSE
+                       MOVE "05" TO WS-VALIDATION-STATUS
+                   END-IF
+                   IF VALID-RECORD
+                       PERFORM BUILD-TRAN-RECORD
+                       PERFORM WRITE-DATA-RECORD
+                   ELSE
+                       PERFORM WRITE-REJECT-RECORD
+                   END-IF
+           END-READ.
+
+       WRITE-DATA-RECORD.
+           MOVE WS-TRAN-AREA TO OUTPUT-LINE.
+           WRITE OUTPUT-LINE.
+           MOVE WS-FILE-STATUS TO WS-CHECK-STATUS.
+           IF CHK-SUCCESS
+               ADD 1 TO WS-RECORD-COUNT
+           ELSE
+               MOVE "escritura de prueba.txt" TO WS-OPERATION-DESC
+               PERFORM BUILD-STATUS-MESSAGE
+               PERFORM LOG-ERROR
+               MOVE 8 TO RETURN-CODE
+               MOVE "Y" TO WS-RUN-FAILED-SWITCH
+           END-IF.
+
+       VALIDATE-RECORD.
+           MOVE "00" TO WS-VALIDATION-STATUS.
+           IF IN-KEY = SPACES
+               MOVE "01" TO WS-VALIDATION-STATUS
+           ELSE IF IN-DATE NOT NUMERIC
+               MOVE "02" TO WS-VALIDATION-STATUS
+           ELSE IF IN-AMOUNT NOT NUMERIC
+               MOVE "03" TO WS-VALIDATION-STATUS
+           ELSE IF IN-DESCRIPTION = SPACES
+               MOVE "04" TO WS-VALIDATION-STATUS
+           END-IF.
+
+       WRITE-REJECT-RECORD.
+           MOVE WS-VALIDATION-STATUS TO REJ-REASON-CODE.
+           MOVE INPUT-LINE TO REJ-ORIGINAL-LINE.
+           IF REJECT-IS-OPEN
+               WRITE REJECT-LINE
+               MOVE WS-REJECT-STATUS TO WS-CHECK-STATUS
+               IF CHK-SUCCESS
+                   ADD 1 TO WS-REJECT-COUNT
+               ELSE
+                   MOVE "escritura de rechazos.txt" TO WS-OPERATION-DESC
+                   PERFORM BUILD-STATUS-MESSAGE
+                   PERFORM LOG-ERROR
+               END-IF
+           ELSE
+               MOVE WS-REJECT-STATUS TO WS-CHECK-STATUS
+               MOVE SPACES TO WS-DISPLAY-MESSAGE
+               STRING "Error: registro rechazado no grabado, clave "
+                   IN-KEY
+                   DELIMITED BY SIZE INTO WS-DISPLAY-MESSAGE
+               PERFORM LOG-ERROR
+           END-IF.
+
+       WRITE-HEADER-RECORD.
+           MOVE SPACES TO WS-TRAN-AREA.
+           MOVE "HDR" TO TRAN-RECORD-TYPE.
+           MOVE "CABECERA" TO TRAN-KEY.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO TRAN-DATE.
+           MOVE WS-RUN-SEQUENCE TO TRAN-RUN-SEQUENCE.
+           MOVE "ARCHIVO DE TRANSACCIONES" TO TRAN-DESCRIPTION.
+           MOVE WS-TRAN-AREA TO OUTPUT-LINE.
+           WRITE OUTPUT-LINE.
+           MOVE WS-FILE-STATUS TO WS-CHECK-STATUS.
+           IF NOT CHK-SUCCESS
+               MOVE "escritura de cabecera en prueba.txt"
+                   TO WS-OPERATION-DESC
+               PERFORM BUILD-STATUS-MESSAGE
+               PERFORM LOG-ERROR
+               MOVE 8 TO RETURN-CODE
+               MOVE "Y" TO WS-RUN-FAILED-SWITCH
+           END-IF.
+
+       WRITE-TRAILER-RECORD.
+           MOVE SPACES TO WS-TRAN-AREA.
+           MOVE "TRL" TO TRAN-RECORD-TYPE.
+           MOVE "TOTAL" TO TRAN-KEY.
+           MOVE WS-RUN-SEQUENCE TO TRAN-RUN-SEQUENCE.
+           MOVE WS-RECORD-COUNT TO TRAN-RECORD-COUNT.
+           MOVE WS-TRAN-AREA TO OUTPUT-LINE.
+           WRITE OUTPUT-LINE.
+           MOVE WS-FILE-STATUS TO WS-CHECK-STATUS.
+           IF NOT CHK-SUCCESS
+               MOVE "escritura de cierre en prueba.txt"
+                   TO WS-OPERATION-DESC
+               PERFORM BUILD-STATUS-MESSAGE
+               PERFORM LOG-ERROR
+               MOVE 8 TO RETURN-CODE
+               MOVE "Y" TO WS-RUN-FAILED-SWITCH
+           END-IF.
+
+       WRITE-CONTROL-TOTAL.
+           OPEN OUTPUT TOTAL-FILE.
+           MOVE WS-RECORD-COUNT TO TOTAL-LINE.
+           WRITE TOTAL-LINE.
+           MOVE WS-TOTAL-STATUS TO WS-CHECK-STATUS.
+           IF NOT CHK-SUCCESS
+               MOVE "escritura de control_total.dat"
+                   TO WS-OPERATION-DESC
+               PERFORM BUILD-STATUS-MESSAGE
+               PERFORM LOG-ERROR
+               MOVE 8 TO RETURN-CODE
+               MOVE "Y" TO WS-RUN-FAILED-SWITCH
+           END-IF.
+           CLOSE TOTAL-FILE.
+
+       CLOSE-FILES.
+           IF OUTPUT-IS-OPEN
+               CLOSE OUTPUT-FILE
+               MOVE WS-FILE-STATUS TO WS-CHECK-STATUS
+               IF NOT CHK-SUCCESS
+                   MOVE "cierre de prueba.txt" TO WS-OPERATION-DESC
+                   PERFORM BUILD-STATUS-MESSAGE
+                   PERFORM LOG-ERROR
+                   MOVE 8 TO RETURN-CODE
+               END-IF
+           END-IF.
+           IF INPUT-IS-OPEN
+               CLOSE INPUT-FILE
+               MOVE WS-INPUT-STATUS TO WS-CHECK-STATUS
+               IF NOT CHK-SUCCESS
+                   MOVE "cierre de transacciones.txt"
+                       TO WS-OPERATION-DESC
+                   PERFORM BUILD-STATUS-MESSAGE
+                   PERFORM LOG-ERROR
+                   MOVE 8 TO RETURN-CODE
+               END-IF
+           END-IF.
+           IF REJECT-IS-OPEN
+               CLOSE REJECT-FILE
+               MOVE WS-REJECT-STATUS TO WS-CHECK-STATUS
+               IF NOT CHK-SUCCESS
+                   MOVE "cierre de rechazos.txt" TO WS-OPERATION-DESC
+                   PERFORM BUILD-STATUS-MESSAGE
+                   PERFORM LOG-ERROR
+                   MOVE 8 TO RETURN-CODE
+               END-IF
+           END-IF.
+           IF ERRLOG-IS-OPEN
+               CLOSE ERROR-LOG-FILE
+               IF WS-ERRLOG-STATUS NOT = "00"
+                   DISPLAY "Aviso: fallo al cerrar errorlog.txt, "
+                       "status " WS-ERRLOG-STATUS
+               END-IF
+           END-IF.
+
+       INITIALIZE-RUN.
+           PERFORM READ-RUN-CONTROL.
+           ADD 1 TO WS-RUN-SEQUENCE.
+           PERFORM WRITE-RUN-CONTROL.
+
+       READ-RUN-CONTROL.
+           MOVE ZERO TO WS-RUN-SEQUENCE.
+           OPEN INPUT CONTROL-FILE.
+           IF WS-CONTROL-STATUS = "00"
+               READ CONTROL-FILE
+                   AT END
+                       MOVE ZERO TO WS-RUN-SEQUENCE
+                   NOT AT END
+                       MOVE CONTROL-LINE TO WS-RUN-SEQUENCE
+               END-READ
+               CLOSE CONTROL-FILE
+           END-IF.
+
+       WRITE-RUN-CONTROL.
+           OPEN OUTPUT CONTROL-FILE.
+           MOVE WS-RUN-SEQUENCE TO CONTROL-LINE.
+           WRITE CONTROL-LINE.
+           IF WS-CONTROL-STATUS NOT = "00"
+               DISPLAY "Aviso: fallo al escribir "
+                   "control_ejecucion.dat, status "
+                   WS-CONTROL-STATUS
+           END-IF.
+           CLOSE CONTROL-FILE.
+
+       OPEN-ERROR-LOG-FILE.
+           OPEN EXTEND ERROR-LOG-FILE.
+           IF WS-ERRLOG-STATUS = "35"
+               OPEN OUTPUT ERROR-LOG-FILE
+           END-IF.
+           IF WS-ERRLOG-STATUS = "00"
+               MOVE "Y" TO WS-ERRLOG-OPEN-OK
+           ELSE
+               DISPLAY "Aviso: no se pudo abrir errorlog.txt, status "
+                   WS-ERRLOG-STATUS
+           END-IF.
+
+       OPEN-REJECT-FILE.
+           OPEN EXTEND REJECT-FILE.
+           IF WS-REJECT-STATUS = "35"
+               OPEN OUTPUT REJECT-FILE
+           END-IF.
+           IF WS-REJECT-STATUS = "00"
+               MOVE "Y" TO WS-REJECT-OPEN-OK
+           ELSE
+               DISPLAY "Aviso: no se pudo abrir rechazos.txt, status "
+                   WS-REJECT-STATUS
+           END-IF.
+
+       BUILD-STATUS-MESSAGE.
+           MOVE SPACES TO WS-DISPLAY-MESSAGE.
+           EVALUATE TRUE
+               WHEN CHK-SUCCESS
+                   MOVE "La operación se ha realizado con éxito."
+                       TO WS-DISPLAY-MESSAGE
+               WHEN CHK-FILE-NOT-FOUND
+                   STRING "Error: archivo no encontrado ("
+                       WS-OPERATION-DESC ")"
+                       DELIMITED BY SIZE INTO WS-DISPLAY-MESSAGE
+               WHEN CHK-PERMISSION-CONFLICT
+                   STRING "Error: permisos o modo en conflicto ("
+                       WS-OPERATION-DESC ")"
+                       DELIMITED BY SIZE INTO WS-DISPLAY-MESSAGE
+               WHEN CHK-PERMANENT-ERROR
+                   STRING "Error: fallo permanente de E/S ("
+                       WS-OPERATION-DESC ")"
+                       DELIMITED BY SIZE INTO WS-DISPLAY-MESSAGE
+               WHEN CHK-ALREADY-OPEN
+                   STRING "Error: el archivo ya estaba abierto ("
+                       WS-OPERATION-DESC ")"
+                       DELIMITED BY SIZE INTO WS-DISPLAY-MESSAGE
+               WHEN OTHER
+                   STRING "Error al abrir/cerrar el archivo ("
+                       WS-OPERATION-DESC ") status " WS-CHECK-STATUS
+                       DELIMITED BY SIZE INTO WS-DISPLAY-MESSAGE
+           END-EVALUATE.
+
+       LOG-ERROR.
+           IF ERRLOG-IS-OPEN
+               MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+               MOVE SPACES TO ERROR-LOG-LINE
+               STRING WS-CURRENT-DATE-TIME (1:14) " STATUS="
+                   WS-CHECK-STATUS " - "
+                   FUNCTION TRIM(WS-DISPLAY-MESSAGE)
+                   DELIMITED BY SIZE INTO ERROR-LOG-LINE
+               WRITE ERROR-LOG-LINE
+           END-IF.
+
+       BUILD-TRAN-RECORD.
+           MOVE SPACES TO WS-TRAN-AREA.
+           MOVE "DAT" TO TRAN-RECORD-TYPE.
+           MOVE IN-KEY TO TRAN-KEY.
+           MOVE IN-DATE TO TRAN-DATE.
+           MOVE IN-AMOUNT TO TRAN-AMOUNT.
+           MOVE IN-DESCRIPTION TO TRAN-DESCRIPTION.
+           MOVE WS-RUN-SEQUENCE TO TRAN-RUN-SEQUENCE.
