@@ -0,0 +1,20 @@
+      ******************************************************************
+      * Copybook:  TRANREC
+      * Purpose :  Transaction record layout shared by WRITE-FILE,
+      *            VERIFY-FILE and the index maintenance program. The
+      *            same 80-byte area is used for the header, detail and
+      *            trailer records written to prueba.txt, distinguished
+      *            by TRAN-RECORD-TYPE.
+      ******************************************************************
+       01  WS-TRAN-AREA.
+           05  TRAN-RECORD-TYPE          PIC X(3).
+               88  TRAN-TYPE-HEADER          VALUE "HDR".
+               88  TRAN-TYPE-DATA            VALUE "DAT".
+               88  TRAN-TYPE-TRAILER         VALUE "TRL".
+           05  TRAN-KEY                  PIC X(10).
+           05  TRAN-DATE                 PIC X(8).
+           05  TRAN-AMOUNT               PIC S9(9)V99.
+           05  TRAN-DESCRIPTION          PIC X(25).
+           05  TRAN-RUN-SEQUENCE         PIC 9(6).
+           05  TRAN-RECORD-COUNT         PIC 9(6).
+           05  FILLER                    PIC X(11).
