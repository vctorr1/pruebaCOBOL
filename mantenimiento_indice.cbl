@@ -0,0 +1,135 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Maintains a keyed (indexed) copy of the transaction
+      *          record, tranidx.dat, so a single entry can be added,
+      *          corrected or removed by key without regenerating the
+      *          whole prueba.txt extract. See IMPLEMENTATION_STATUS.md
+      *          for why this is a separate file/program rather than a
+      *          re-declaration of OUTPUT-FILE itself.
+      * Tectonics: cobc -I copybooks
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INDEX-MAINT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INDEX-FILE ASSIGN TO "tranidx.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS IDX-KEY
+           FILE STATUS IS WS-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD INDEX-FILE.
+       COPY TRANREC
+           REPLACING ==WS-TRAN-AREA== BY ==INDEX-RECORD==
+                     ==TRAN-TYPE-HEADER== BY ==IDX-TYPE-HEADER==
+                     ==TRAN-TYPE-DATA== BY ==IDX-TYPE-DATA==
+                     ==TRAN-TYPE-TRAILER== BY ==IDX-TYPE-TRAILER==
+                     ==TRAN-RECORD-TYPE== BY ==IDX-RECORD-TYPE==
+                     ==TRAN-KEY== BY ==IDX-KEY==
+                     ==TRAN-DATE== BY ==IDX-DATE==
+                     ==TRAN-AMOUNT== BY ==IDX-AMOUNT==
+                     ==TRAN-DESCRIPTION== BY ==IDX-DESCRIPTION==
+                     ==TRAN-RUN-SEQUENCE== BY ==IDX-RUN-SEQUENCE==
+                     ==TRAN-RECORD-COUNT== BY ==IDX-RECORD-COUNT==.
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC X(2).
+           88 CHK-SUCCESS VALUE "00".
+           88 CHK-FILE-NOT-FOUND VALUE "35".
+           88 CHK-RECORD-NOT-FOUND VALUE "23".
+       01 WS-DISPLAY-MESSAGE PIC X(100).
+       01 WS-OPERATION PIC X(1).
+       01 WS-AMOUNT-INPUT PIC 9(9)V99.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM OPEN-INDEX-FILE.
+           DISPLAY "Operación (A=alta, U=modificación, D=baja): "
+               WITH NO ADVANCING.
+           ACCEPT WS-OPERATION.
+           MOVE FUNCTION UPPER-CASE(WS-OPERATION) TO WS-OPERATION.
+           DISPLAY "Clave de la transacción: " WITH NO ADVANCING.
+           MOVE SPACES TO IDX-KEY.
+           ACCEPT IDX-KEY.
+           EVALUATE WS-OPERATION
+               WHEN "A"
+                   PERFORM ADD-RECORD
+               WHEN "U"
+                   PERFORM UPDATE-RECORD
+               WHEN "D"
+                   PERFORM DELETE-RECORD
+               WHEN OTHER
+                   MOVE "Operación no reconocida."
+                       TO WS-DISPLAY-MESSAGE
+           END-EVALUATE.
+           CLOSE INDEX-FILE.
+           DISPLAY WS-DISPLAY-MESSAGE.
+           STOP RUN.
+
+       OPEN-INDEX-FILE.
+           OPEN I-O INDEX-FILE.
+           IF CHK-FILE-NOT-FOUND
+               OPEN OUTPUT INDEX-FILE
+               CLOSE INDEX-FILE
+               OPEN I-O INDEX-FILE
+           END-IF.
+
+       ADD-RECORD.
+           MOVE SPACES TO INDEX-RECORD.
+           MOVE "DAT" TO IDX-RECORD-TYPE.
+           DISPLAY "Fecha (AAAAMMDD): " WITH NO ADVANCING.
+           ACCEPT IDX-DATE.
+           DISPLAY "Importe (9 enteros, 2 decimales): "
+               WITH NO ADVANCING.
+           ACCEPT WS-AMOUNT-INPUT.
+           MOVE WS-AMOUNT-INPUT TO IDX-AMOUNT.
+           DISPLAY "Descripción: " WITH NO ADVANCING.
+           ACCEPT IDX-DESCRIPTION.
+           WRITE INDEX-RECORD.
+           IF CHK-SUCCESS
+               MOVE "Alta registrada." TO WS-DISPLAY-MESSAGE
+           ELSE
+               STRING "Error al dar de alta, status " WS-FILE-STATUS
+                   DELIMITED BY SIZE INTO WS-DISPLAY-MESSAGE
+           END-IF.
+
+       UPDATE-RECORD.
+           READ INDEX-FILE
+               INVALID KEY
+                   MOVE "Clave no encontrada." TO WS-DISPLAY-MESSAGE
+           END-READ.
+           IF CHK-SUCCESS
+               DISPLAY "Fecha (AAAAMMDD): " WITH NO ADVANCING
+               ACCEPT IDX-DATE
+               DISPLAY "Importe (9 enteros, 2 decimales): "
+                   WITH NO ADVANCING
+               ACCEPT WS-AMOUNT-INPUT
+               MOVE WS-AMOUNT-INPUT TO IDX-AMOUNT
+               DISPLAY "Descripción: " WITH NO ADVANCING
+               ACCEPT IDX-DESCRIPTION
+               REWRITE INDEX-RECORD
+               IF CHK-SUCCESS
+                   MOVE "Modificación registrada."
+                       TO WS-DISPLAY-MESSAGE
+               ELSE
+                   STRING "Error al modificar, status " WS-FILE-STATUS
+                       DELIMITED BY SIZE INTO WS-DISPLAY-MESSAGE
+               END-IF
+           END-IF.
+
+       DELETE-RECORD.
+           READ INDEX-FILE
+               INVALID KEY
+                   MOVE "Clave no encontrada." TO WS-DISPLAY-MESSAGE
+           END-READ.
+           IF CHK-SUCCESS
+               DELETE INDEX-FILE
+               IF CHK-SUCCESS
+                   MOVE "Baja registrada." TO WS-DISPLAY-MESSAGE
+               ELSE
+                   STRING "Error al dar de baja, status " WS-FILE-STATUS
+                       DELIMITED BY SIZE INTO WS-DISPLAY-MESSAGE
+               END-IF
+           END-IF.
