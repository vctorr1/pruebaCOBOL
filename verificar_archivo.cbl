@@ -0,0 +1,128 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Reads prueba.txt back after WRITE-FILE has closed it,
+      *          counts the detail records belonging to the most
+      *          recent run (prueba.txt accumulates one header/detail/
+      *          trailer block per run) and compares that count both
+      *          to the trailer's own record count and to the control
+      *          total WRITE-FILE emitted to control_total.dat,
+      *          reporting any mismatch instead of trusting
+      *          WRITE-FILE's success message blindly.
+      * Tectonics: cobc -I copybooks
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VERIFY-FILE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OUTPUT-FILE ASSIGN TO "prueba.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT TOTAL-FILE ASSIGN TO "control_total.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-TOTAL-STATUS.
+
+           SELECT CONTROL-FILE ASSIGN TO "control_ejecucion.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CONTROL-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD OUTPUT-FILE.
+       01 OUTPUT-LINE PIC X(80).
+
+       FD TOTAL-FILE.
+       01 TOTAL-LINE PIC 9(6).
+
+       FD CONTROL-FILE.
+       01 CONTROL-LINE PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+       COPY TRANREC.
+
+       01 WS-FILE-STATUS PIC X(2).
+       01 WS-TOTAL-STATUS PIC X(2).
+       01 WS-CONTROL-STATUS PIC X(2).
+       01 WS-DISPLAY-MESSAGE PIC X(100).
+       01 WS-ACTUAL-COUNT PIC 9(6) VALUE ZERO.
+       01 WS-TRAILER-COUNT PIC 9(6) VALUE ZERO.
+       01 WS-CONTROL-TOTAL PIC 9(6) VALUE ZERO.
+       01 WS-RUN-SEQUENCE PIC 9(6) VALUE ZERO.
+       01 WS-EOF-SWITCH PIC X(1) VALUE "N".
+           88 WS-END-OF-FILE VALUE "Y".
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM READ-CONTROL-TOTAL.
+           PERFORM READ-RUN-SEQUENCE.
+           OPEN INPUT OUTPUT-FILE.
+           IF WS-FILE-STATUS = "00"
+               PERFORM COUNT-RECORDS UNTIL WS-END-OF-FILE
+               CLOSE OUTPUT-FILE
+               PERFORM COMPARE-TOTALS
+           ELSE
+               MOVE "Error: no se pudo abrir prueba.txt para verificar."
+                   TO WS-DISPLAY-MESSAGE
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+           DISPLAY WS-DISPLAY-MESSAGE.
+           STOP RUN.
+
+       READ-CONTROL-TOTAL.
+           MOVE ZERO TO WS-CONTROL-TOTAL.
+           OPEN INPUT TOTAL-FILE.
+           IF WS-TOTAL-STATUS = "00"
+               READ TOTAL-FILE
+                   AT END
+                       MOVE ZERO TO WS-CONTROL-TOTAL
+                   NOT AT END
+                       MOVE TOTAL-LINE TO WS-CONTROL-TOTAL
+               END-READ
+               CLOSE TOTAL-FILE
+           END-IF.
+
+       READ-RUN-SEQUENCE.
+           MOVE ZERO TO WS-RUN-SEQUENCE.
+           OPEN INPUT CONTROL-FILE.
+           IF WS-CONTROL-STATUS = "00"
+               READ CONTROL-FILE
+                   AT END
+                       MOVE ZERO TO WS-RUN-SEQUENCE
+                   NOT AT END
+                       MOVE CONTROL-LINE TO WS-RUN-SEQUENCE
+               END-READ
+               CLOSE CONTROL-FILE
+           END-IF.
+
+       COUNT-RECORDS.
+           READ OUTPUT-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+               NOT AT END
+                   MOVE OUTPUT-LINE TO WS-TRAN-AREA
+                   EVALUATE TRUE
+                       WHEN TRAN-TYPE-DATA
+                           AND TRAN-RUN-SEQUENCE = WS-RUN-SEQUENCE
+                           ADD 1 TO WS-ACTUAL-COUNT
+                       WHEN TRAN-TYPE-TRAILER
+                           AND TRAN-RUN-SEQUENCE = WS-RUN-SEQUENCE
+                           MOVE TRAN-RECORD-COUNT TO WS-TRAILER-COUNT
+                       WHEN OTHER
+                           CONTINUE
+                   END-EVALUATE
+           END-READ.
+
+       COMPARE-TOTALS.
+           IF WS-ACTUAL-COUNT = WS-CONTROL-TOTAL
+               AND WS-ACTUAL-COUNT = WS-TRAILER-COUNT
+               MOVE "Reconciliación correcta: prueba.txt coincide"
+                   TO WS-DISPLAY-MESSAGE
+               MOVE ZERO TO RETURN-CODE
+           ELSE
+               MOVE "Reconciliación fallida: prueba.txt no coincide"
+                   TO WS-DISPLAY-MESSAGE
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+           DISPLAY "Registros leídos: " WS-ACTUAL-COUNT
+               " Total de control: " WS-CONTROL-TOTAL
+               " Total de trailer: " WS-TRAILER-COUNT.
